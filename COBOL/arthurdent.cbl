@@ -1,63 +1,990 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ARTHUR-DENT.
        AUTHOR. CALLUM BEANEY.
-       
-       DATA DIVISION. 
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CREW-ROSTER-FILE ASSIGN TO "data/crew-roster.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CREW-ROSTER-STATUS.
+
+           SELECT RESTOCK-LOG-FILE ASSIGN TO "data/restock-log.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTOCK-LOG-STATUS.
+
+           SELECT LOCATION-THRESHOLD-FILE
+               ASSIGN TO "data/location-thresholds.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-LOCATION-THRESH-STATUS.
+
+           SELECT RESTART-FILE ASSIGN TO "data/restart.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RESTART-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "data/tea-report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
+
+           SELECT REQUISITION-FILE ASSIGN TO "data/requisitions.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REQUISITION-STATUS.
+
+           SELECT REJECT-FILE ASSIGN TO "data/rejects.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-STATUS.
+
+           SELECT TEA-HISTORY-FILE ASSIGN TO "data/tea-history.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORY-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  CREW-ROSTER-FILE
+           RECORDING MODE IS F.
+       01  CREW-RECORD.
+           05 CR-WHO                PIC X(15).
+           05 CR-AGE                PIC 9(2).
+           05 CR-LOCATION           PIC X(30).
+           05 CR-TEA                PIC 9(4)V9(2).
+           05 CR-TEA-TEMP           PIC S9(3)V9(2) SIGN IS LEADING
+                                                    SEPARATE.
+
+       FD  RESTOCK-LOG-FILE
+           RECORDING MODE IS F.
+       01  RESTOCK-LOG-RECORD.
+           05 RL-WHO                PIC X(15).
+           05 RL-OLD-TEA            PIC 9(4)V9(2).
+           05 RL-NEW-TEA            PIC 9(4)V9(2).
+           05 RL-TIMESTAMP          PIC X(21).
+
+       FD  LOCATION-THRESHOLD-FILE
+           RECORDING MODE IS F.
+       01  LOCATION-THRESHOLD-RECORD.
+           05 LT-LOCATION           PIC X(30).
+           05 LT-IDEAL-TEA          PIC 9(4)V9(2).
+
+       FD  RESTART-FILE
+           RECORDING MODE IS F.
+       01  RESTART-RECORD.
+           05 RS-TYPE               PIC X(1).
+           05 RS-PAYLOAD             PIC X(79).
+
+       FD  REPORT-FILE
+           RECORDING MODE IS F.
+       01  REPORT-RECORD             PIC X(100).
+
+       FD  REQUISITION-FILE
+           RECORDING MODE IS F.
+       01  REQUISITION-RECORD.
+           05 RQ-LOCATION            PIC X(30).
+           05 RQ-SHORTFALL           PIC 9(9)V9(2).
+           05 RQ-RESTOCK-COUNT       PIC 9(5).
+
+       FD  REJECT-FILE
+           RECORDING MODE IS F.
+       01  REJECT-RECORD.
+           05 RJ-WHO                 PIC X(15).
+           05 RJ-AGE                 PIC X(2).
+           05 RJ-LOCATION            PIC X(30).
+           05 RJ-TEA                 PIC X(6).
+           05 RJ-TEA-TEMP            PIC X(6).
+           05 RJ-REASON-CODE         PIC X(2).
+
+       FD  TEA-HISTORY-FILE
+           RECORDING MODE IS F.
+       01  TEA-HISTORY-RECORD.
+           05 HH-LOCATION            PIC X(30).
+           05 HH-RUN-DATE            PIC X(8).
+           05 HH-STARTING-TEA        PIC 9(6)V9(2).
+           05 HH-ENDING-TEA          PIC 9(6)V9(2).
+           05 HH-CREW-COUNT          PIC 9(3).
+           05 HH-RESTOCK-COUNT       PIC 9(5).
+
        WORKING-STORAGE SECTION.
 
-       01 IDEAL-TEA      PIC 9(4)V9(2) VALUE 2400.05.
-       01 RESTOCK-COUNT  PIC 9(2)      VALUE 0.
-      
-       01 PERSON.
+       01  WS-CREW-ROSTER-STATUS    PIC XX      VALUE "00".
+       01  WS-RESTOCK-LOG-STATUS    PIC XX      VALUE "00".
+       01  WS-LOCATION-THRESH-STATUS PIC XX     VALUE "00".
+       01  WS-RESTART-STATUS        PIC XX      VALUE "00".
+       01  WS-EOF-SWITCH            PIC X       VALUE "N".
+           88 END-OF-ROSTER                     VALUE "Y".
+       01  WS-THRESH-EOF-SWITCH     PIC X       VALUE "N".
+           88 END-OF-THRESHOLDS                 VALUE "Y".
+       01  WS-RESTART-EOF-SWITCH    PIC X       VALUE "N".
+           88 END-OF-RESTART                    VALUE "Y".
+
+       01  WS-OLD-TEA               PIC 9(4)V9(2).
+
+       01  WS-ROSTER-RECORD-COUNT   PIC 9(5)    VALUE 0.
+
+       01  WS-RESUME-SWITCH         PIC X       VALUE "N".
+           88 RESUMING-FROM-CHECKPOINT          VALUE "Y"
+                                                 FALSE IS "N".
+       01  WS-RESUME-RECORD-COUNT   PIC 9(5)    VALUE 0.
+       01  WS-RESUME-TEA            PIC 9(4)V9(2).
+       01  WS-RESUME-RESTOCK-COUNT  PIC 9(2).
+       01  WS-RESUME-PERSON-STATUS  PIC X       VALUE "D".
+           88 RESUME-RECORD-IN-FLIGHT           VALUE "I".
+           88 RESUME-ALREADY-FINALIZED          VALUE "F".
+
+       01  WS-RESTART-PERSON-BUF.
+           05 RS-RECORD-COUNT       PIC 9(5).
+           05 RS-WHO                PIC X(15).
+           05 RS-TEA                PIC 9(4)V9(2).
+           05 RS-RESTOCK-COUNT      PIC 9(2).
+           05 RS-PERSON-STATUS      PIC X.
+           05 RS-TOTAL-RESTOCKS-SNAPSHOT PIC 9(4).
+           05 RS-PAGE-NUMBER        PIC 9(3).
+           05 RS-LINES-ON-PAGE      PIC 9(2).
+
+       01  WS-RESTART-LOCATION-BUF.
+           05 RS-LOC-LOCATION           PIC X(30).
+           05 RS-LOC-CREW-COUNT         PIC 9(3).
+           05 RS-LOC-TOTAL-STARTING-TEA PIC 9(6)V9(2).
+           05 RS-LOC-TOTAL-TEA          PIC 9(6)V9(2).
+           05 RS-LOC-TOTAL-RESTOCKS     PIC 9(5).
+           05 RS-LOC-BELOW-IDEAL-COUNT  PIC 9(3).
+
+       01  IDEAL-TEA      PIC 9(4)V9(2) VALUE 2400.05.
+       01  RESTOCK-COUNT  PIC 9(2)      VALUE 0.
+
+       01  WS-IDEAL-TEA-FOR-PERSON  PIC 9(4)V9(2).
+       01  WS-RQ-SHORTFALL          PIC S9(9)V9(2).
+
+       01  LOCATION-THRESHOLD-TABLE.
+           05 LT-ENTRY OCCURS 50 TIMES INDEXED BY LT-IDX.
+              10 LT-TABLE-LOCATION   PIC X(30).
+              10 LT-TABLE-IDEAL-TEA  PIC 9(4)V9(2).
+       01  LT-COUNT                 PIC 9(3) VALUE 0.
+
+       01  LOCATION-SUMMARY-TABLE.
+           05 LS-ENTRY OCCURS 50 TIMES INDEXED BY LS-IDX.
+              10 LS-LOCATION           PIC X(30).
+              10 LS-CREW-COUNT         PIC 9(3)      VALUE 0.
+              10 LS-TOTAL-STARTING-TEA PIC 9(6)V9(2) VALUE 0.
+              10 LS-TOTAL-TEA          PIC 9(6)V9(2) VALUE 0.
+              10 LS-TOTAL-RESTOCKS     PIC 9(5)      VALUE 0.
+              10 LS-BELOW-IDEAL-COUNT  PIC 9(3)      VALUE 0.
+       01  LS-COUNT                 PIC 9(3) VALUE 0.
+
+       01  WS-LS-FOUND-SWITCH       PIC X    VALUE "N".
+           88 LS-LOCATION-FOUND              VALUE "Y".
+       01  WS-LS-PRIOR-RESTOCKS     PIC 9(5) VALUE 0.
+
+       01  WS-GRAND-CREW-COUNT        PIC 9(3)      VALUE 0.
+       01  WS-GRAND-TOTAL-TEA         PIC 9(6)V9(2) VALUE 0.
+       01  WS-GRAND-TOTAL-RESTOCKS    PIC 9(5)      VALUE 0.
+       01  WS-GRAND-BELOW-IDEAL-COUNT PIC 9(3)      VALUE 0.
+
+       01  WS-HISTORY-STATUS        PIC XX      VALUE "00".
+       01  WS-HIST-EOF-SWITCH       PIC X       VALUE "N".
+           88 END-OF-HISTORY                    VALUE "Y".
+
+       01  WS-COMMAND-LINE          PIC X(80)   VALUE SPACES.
+       01  WS-RUN-MODE-SWITCH       PIC X       VALUE "N".
+           88 FORECAST-MODE                     VALUE "Y".
+       01  WS-FORECAST-LOCATION     PIC X(30)   VALUE SPACES.
+
+       01  HIST-MAX-N               PIC 9(2)    VALUE 20.
+       01  WS-HIST-COUNT            PIC 9(2)    VALUE 0.
+       01  WS-HIST-IDX              PIC 9(2)    VALUE 0.
+       01  WS-HIST-SHIFT-IDX        PIC 9(2)    VALUE 0.
+
+       01  FORECAST-HISTORY-TABLE.
+           05 FH-ENTRY OCCURS 20 TIMES.
+              10 FH-RUN-DATE        PIC X(8).
+              10 FH-STARTING-TEA    PIC 9(6)V9(2).
+              10 FH-ENDING-TEA      PIC 9(6)V9(2).
+              10 FH-CREW-COUNT      PIC 9(3).
+              10 FH-RESTOCK-COUNT   PIC 9(5).
+
+       01  WS-FORECAST-IDEAL-TEA    PIC 9(4)V9(2).
+       01  WS-DROP-COUNT            PIC 9(2)      VALUE 0.
+       01  WS-TOTAL-DROP            PIC S9(9)V9(2) VALUE 0.
+       01  WS-AVG-DROP              PIC S9(6)V9(2) VALUE 0.
+       01  WS-CURRENT-LEVEL         PIC 9(6)V9(2)  VALUE 0.
+       01  WS-THRESHOLD-LEVEL       PIC 9(6)V9(2)  VALUE 0.
+       01  WS-RUNS-UNTIL-CROSS      PIC S9(4)      VALUE 0.
+       01  WS-LEVEL-REMAINING       PIC S9(7)V9(2) VALUE 0.
+
+       01  MIN-SERVING-TEMP PIC S9(3)V9(2) SIGN IS LEADING SEPARATE
+                                            VALUE +60.00.
+       01  MAX-SERVING-TEMP PIC S9(3)V9(2) SIGN IS LEADING SEPARATE
+                                            VALUE +85.00.
+
+       01  WS-REPORT-STATUS         PIC XX      VALUE "00".
+       01  WS-REQUISITION-STATUS    PIC XX      VALUE "00".
+       01  WS-STARTING-TEA          PIC 9(4)V9(2).
+
+       01  WS-REJECT-STATUS         PIC XX      VALUE "00".
+       01  WS-RECORD-VALID-SWITCH   PIC X       VALUE "Y".
+           88 RECORD-IS-VALID                   VALUE "Y".
+           88 RECORD-IS-INVALID                 VALUE "N".
+       01  WS-REJECT-REASON-CODE    PIC X(2)    VALUE SPACES.
+       01  WS-RUN-DATE              PIC X(8).
+       01  WS-PAGE-NUMBER           PIC 9(3)    VALUE 0.
+       01  WS-LINES-ON-PAGE         PIC 9(2)    VALUE 0.
+       01  WS-LINES-PER-PAGE        PIC 9(2)    VALUE 15.
+       01  WS-TOTAL-RESTOCKS        PIC 9(4)    VALUE 0.
+
+       01  WS-REPORT-HEADING-1.
+           05 FILLER          PIC X(17) VALUE "TEA STOCK REPORT".
+           05 FILLER                PIC X(10)   VALUE "RUN DATE:".
+           05 WH1-RUN-DATE          PIC X(10).
+           05 FILLER                PIC X(6)    VALUE "PAGE:".
+           05 WH1-PAGE-NUMBER       PIC ZZ9.
+
+       01  WS-REPORT-HEADING-2.
+           05 FILLER                PIC X(16)   VALUE "WHO".
+           05 FILLER                PIC X(5)    VALUE "AGE".
+           05 FILLER                PIC X(32)   VALUE "LOCATION".
+           05 FILLER                PIC X(12)   VALUE "TEA(ML)".
+           05 FILLER                PIC X(10)   VALUE "RESTOCKS".
+           05 FILLER                PIC X(15)   VALUE "STATUS".
+
+       01  WS-REPORT-DETAIL.
+           05 WD-WHO                PIC X(16).
+           05 WD-AGE                PIC ZZ9.
+           05 FILLER                PIC X(2)    VALUE SPACES.
+           05 WD-LOCATION           PIC X(32).
+           05 WD-TEA                PIC ZZZZ9.99.
+           05 FILLER                PIC X(3)    VALUE SPACES.
+           05 WD-RESTOCKS           PIC ZZ9.
+           05 FILLER                PIC X(7)    VALUE SPACES.
+           05 WD-STATUS             PIC X(18).
+
+       01  WS-REPORT-FOOTING.
+           05 FILLER                PIC X(30)
+                                     VALUE "TOTAL RESTOCKS ACROSS RUN:".
+           05 WF-TOTAL-RESTOCKS     PIC ZZZ9.
+
+       01  WS-SUMMARY-HEADING.
+           05 FILLER                PIC X(20)
+                                     VALUE "LOCATION SUMMARY".
+
+       01  WS-SUMMARY-COL-HEADING.
+           05 FILLER                PIC X(32)   VALUE "LOCATION".
+           05 FILLER                PIC X(8)    VALUE "CREW".
+           05 FILLER                PIC X(12)   VALUE "TEA(ML)".
+           05 FILLER                PIC X(10)   VALUE "RESTOCKS".
+           05 FILLER                PIC X(12)   VALUE "BELOW IDEAL".
+
+       01  WS-SUMMARY-DETAIL.
+           05 SD-LOCATION           PIC X(32).
+           05 SD-CREW-COUNT         PIC ZZ9.
+           05 FILLER                PIC X(5)    VALUE SPACES.
+           05 SD-TOTAL-TEA          PIC ZZZZZ9.99.
+           05 FILLER                PIC X(2)    VALUE SPACES.
+           05 SD-TOTAL-RESTOCKS     PIC ZZZZ9.
+           05 FILLER                PIC X(5)    VALUE SPACES.
+           05 SD-BELOW-IDEAL-COUNT  PIC ZZ9.
+
+       01  WS-SUMMARY-GRAND-TOTAL.
+           05 FILLER                PIC X(32)   VALUE "GRAND TOTAL".
+           05 SG-CREW-COUNT         PIC ZZ9.
+           05 FILLER                PIC X(5)    VALUE SPACES.
+           05 SG-TOTAL-TEA          PIC ZZZZZ9.99.
+           05 FILLER                PIC X(2)    VALUE SPACES.
+           05 SG-TOTAL-RESTOCKS     PIC ZZZZ9.
+           05 FILLER                PIC X(5)    VALUE SPACES.
+           05 SG-BELOW-IDEAL-COUNT  PIC ZZ9.
+
+       01  PERSON.
          05 WHO                PIC A(15).
          05 AGE                PIC 9(2).
          05 LOCATION           PIC X(30).
          05 HYPOTHETICAL-AGE   PIC 9(4).
          05 TEA                PIC 9(4)V9(2)   VALUE  387.55.
-         05 TEA-TEMP           PIC S9(3)V9(2)  VALUE +100.00.
+         05 TEA-TEMP           PIC S9(3)V9(2)  SIGN IS LEADING SEPARATE
+                                                VALUE +100.00.
 
 
        PROCEDURE DIVISION.
        A000-FIRST-PARA.
 
-           MOVE "Arthur Dent" TO WHO.
-           MOVE "Somewhere In Sector 3, Space" TO LOCATION.
-           MOVE 30 TO AGE.
-        
-           DISPLAY "HELLO " WHO.           
-           DISPLAY  "Your age is " AGE
-                    " and your location is: " LOCATION.   
-             
+           ACCEPT WS-COMMAND-LINE FROM COMMAND-LINE.
+
+           IF WS-COMMAND-LINE (1:8) = "FORECAST"
+              MOVE WS-COMMAND-LINE (10:30) TO WS-FORECAST-LOCATION
+              PERFORM A000-LOAD-THRESHOLDS
+              PERFORM A009-FORECAST-REPORT
+              STOP RUN
+           END-IF.
+
+           PERFORM A000-READ-CHECKPOINT.
+
+           OPEN INPUT CREW-ROSTER-FILE.
+           IF WS-CREW-ROSTER-STATUS NOT = "00"
+              DISPLAY "*** FATAL: could not open crew roster file, "
+                      "status " WS-CREW-ROSTER-STATUS " ***"
+              STOP RUN
+           END-IF.
+
+           PERFORM A000-OPEN-RUN-OUTPUTS.
+
+           MOVE FUNCTION CURRENT-DATE (1:8) TO WS-RUN-DATE.
+
+           PERFORM A000-LOAD-THRESHOLDS.
+           IF NOT RESUMING-FROM-CHECKPOINT
+              PERFORM A005-REPORT-HEADER
+           END-IF.
+
+           PERFORM UNTIL END-OF-ROSTER
+               READ CREW-ROSTER-FILE
+                   AT END
+                       SET END-OF-ROSTER TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-ROSTER-RECORD-COUNT
+                       IF RESUMING-FROM-CHECKPOINT
+                          AND WS-ROSTER-RECORD-COUNT
+                              < WS-RESUME-RECORD-COUNT
+                          CONTINUE
+                       ELSE
+                          PERFORM A007-VALIDATE-PERSON
+                          IF RECORD-IS-INVALID
+                             PERFORM A007-WRITE-REJECT
+                          ELSE
+                             PERFORM A000-LOAD-PERSON
+                             PERFORM A000-PROCESS-PERSON
+                          END-IF
+                          PERFORM A000-WRITE-CHECKPOINT-DONE
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           IF NOT RESUME-ALREADY-FINALIZED
+              PERFORM A005-REPORT-FOOTER
+              PERFORM A008-LOCATION-SUMMARY-REPORT
+              PERFORM A009-WRITE-HISTORY
+              PERFORM A000-WRITE-CHECKPOINT-FINALIZED
+           END-IF.
+
+           PERFORM A000-CLEAR-CHECKPOINT.
+
+           CLOSE CREW-ROSTER-FILE.
+           CLOSE RESTOCK-LOG-FILE.
+           CLOSE REPORT-FILE.
+           CLOSE REQUISITION-FILE.
+           CLOSE REJECT-FILE.
+
+           STOP RUN.
+
+       A000-OPEN-RUN-OUTPUTS.
+
+           IF RESUMING-FROM-CHECKPOINT
+              OPEN EXTEND RESTOCK-LOG-FILE
+              IF WS-RESTOCK-LOG-STATUS = "35"
+                 OPEN OUTPUT RESTOCK-LOG-FILE
+              END-IF
+
+              OPEN EXTEND REPORT-FILE
+              IF WS-REPORT-STATUS = "35"
+                 OPEN OUTPUT REPORT-FILE
+              END-IF
+
+              OPEN EXTEND REQUISITION-FILE
+              IF WS-REQUISITION-STATUS = "35"
+                 OPEN OUTPUT REQUISITION-FILE
+              END-IF
+
+              OPEN EXTEND REJECT-FILE
+              IF WS-REJECT-STATUS = "35"
+                 OPEN OUTPUT REJECT-FILE
+              END-IF
+           ELSE
+              OPEN OUTPUT RESTOCK-LOG-FILE
+              OPEN OUTPUT REPORT-FILE
+              OPEN OUTPUT REQUISITION-FILE
+              OPEN OUTPUT REJECT-FILE
+           END-IF.
+
+           IF WS-RESTOCK-LOG-STATUS NOT = "00"
+              DISPLAY "*** FATAL: could not open restock log file, "
+                      "status " WS-RESTOCK-LOG-STATUS " ***"
+              STOP RUN
+           END-IF.
+           IF WS-REPORT-STATUS NOT = "00"
+              DISPLAY "*** FATAL: could not open report file, "
+                      "status " WS-REPORT-STATUS " ***"
+              STOP RUN
+           END-IF.
+           IF WS-REQUISITION-STATUS NOT = "00"
+              DISPLAY "*** FATAL: could not open requisition file, "
+                      "status " WS-REQUISITION-STATUS " ***"
+              STOP RUN
+           END-IF.
+           IF WS-REJECT-STATUS NOT = "00"
+              DISPLAY "*** FATAL: could not open reject file, "
+                      "status " WS-REJECT-STATUS " ***"
+              STOP RUN
+           END-IF.
+
+       A000-READ-CHECKPOINT.
+
+           OPEN INPUT RESTART-FILE.
+
+           IF WS-RESTART-STATUS = "00"
+              MOVE "N" TO WS-RESTART-EOF-SWITCH
+              PERFORM UNTIL END-OF-RESTART
+                  READ RESTART-FILE
+                      AT END
+                          SET END-OF-RESTART TO TRUE
+                      NOT AT END
+                          EVALUATE RS-TYPE
+                              WHEN "P"
+                                  MOVE RS-PAYLOAD
+                                      TO WS-RESTART-PERSON-BUF
+                                  SET RESUMING-FROM-CHECKPOINT TO TRUE
+                                  MOVE RS-RECORD-COUNT
+                                      TO WS-RESUME-RECORD-COUNT
+                                  MOVE RS-TEA TO WS-RESUME-TEA
+                                  MOVE RS-RESTOCK-COUNT
+                                      TO WS-RESUME-RESTOCK-COUNT
+                                  MOVE RS-PERSON-STATUS
+                                      TO WS-RESUME-PERSON-STATUS
+                                  MOVE RS-TOTAL-RESTOCKS-SNAPSHOT
+                                      TO WS-TOTAL-RESTOCKS
+                                  MOVE RS-PAGE-NUMBER
+                                      TO WS-PAGE-NUMBER
+                                  MOVE RS-LINES-ON-PAGE
+                                      TO WS-LINES-ON-PAGE
+                                  DISPLAY "Resuming from checkpoint "
+                                          "at record "
+                                          WS-RESUME-RECORD-COUNT
+                              WHEN "L"
+                                  MOVE RS-PAYLOAD
+                                      TO WS-RESTART-LOCATION-BUF
+                                  ADD 1 TO LS-COUNT
+                                  SET LS-IDX TO LS-COUNT
+                                  MOVE RS-LOC-LOCATION
+                                      TO LS-LOCATION (LS-IDX)
+                                  MOVE RS-LOC-CREW-COUNT
+                                      TO LS-CREW-COUNT (LS-IDX)
+                                  MOVE RS-LOC-TOTAL-STARTING-TEA
+                                      TO LS-TOTAL-STARTING-TEA
+                                          (LS-IDX)
+                                  MOVE RS-LOC-TOTAL-TEA
+                                      TO LS-TOTAL-TEA (LS-IDX)
+                                  MOVE RS-LOC-TOTAL-RESTOCKS
+                                      TO LS-TOTAL-RESTOCKS (LS-IDX)
+                                  MOVE RS-LOC-BELOW-IDEAL-COUNT
+                                      TO LS-BELOW-IDEAL-COUNT
+                                          (LS-IDX)
+                          END-EVALUATE
+                  END-READ
+              END-PERFORM
+              CLOSE RESTART-FILE
+           END-IF.
+
+       A000-WRITE-CHECKPOINT-INFLIGHT.
+
+           MOVE WS-ROSTER-RECORD-COUNT TO RS-RECORD-COUNT.
+           MOVE RESTOCK-COUNT          TO RS-RESTOCK-COUNT.
+           MOVE "I"                    TO RS-PERSON-STATUS.
+           PERFORM A000-WRITE-CHECKPOINT-COMMON.
+
+       A000-WRITE-CHECKPOINT-DONE.
+
+           COMPUTE RS-RECORD-COUNT = WS-ROSTER-RECORD-COUNT + 1.
+           MOVE RESTOCK-COUNT          TO RS-RESTOCK-COUNT.
+           MOVE "D"                    TO RS-PERSON-STATUS.
+           PERFORM A000-WRITE-CHECKPOINT-COMMON.
+
+       A000-WRITE-CHECKPOINT-FINALIZED.
+
+           MOVE "F"                    TO RS-PERSON-STATUS.
+           PERFORM A000-WRITE-CHECKPOINT-COMMON.
+
+       A000-WRITE-CHECKPOINT-COMMON.
+
+           OPEN OUTPUT RESTART-FILE.
+
+           MOVE WHO                    TO RS-WHO.
+           MOVE TEA                    TO RS-TEA.
+           MOVE WS-TOTAL-RESTOCKS      TO RS-TOTAL-RESTOCKS-SNAPSHOT.
+           MOVE WS-PAGE-NUMBER         TO RS-PAGE-NUMBER.
+           MOVE WS-LINES-ON-PAGE       TO RS-LINES-ON-PAGE.
+           MOVE "P"                    TO RS-TYPE.
+           MOVE WS-RESTART-PERSON-BUF  TO RS-PAYLOAD.
+           WRITE RESTART-RECORD.
+
+           PERFORM VARYING LS-IDX FROM 1 BY 1 UNTIL LS-IDX > LS-COUNT
+               MOVE LS-LOCATION (LS-IDX)
+                   TO RS-LOC-LOCATION
+               MOVE LS-CREW-COUNT (LS-IDX)
+                   TO RS-LOC-CREW-COUNT
+               MOVE LS-TOTAL-STARTING-TEA (LS-IDX)
+                   TO RS-LOC-TOTAL-STARTING-TEA
+               MOVE LS-TOTAL-TEA (LS-IDX)
+                   TO RS-LOC-TOTAL-TEA
+               MOVE LS-TOTAL-RESTOCKS (LS-IDX)
+                   TO RS-LOC-TOTAL-RESTOCKS
+               MOVE LS-BELOW-IDEAL-COUNT (LS-IDX)
+                   TO RS-LOC-BELOW-IDEAL-COUNT
+
+               MOVE "L"                      TO RS-TYPE
+               MOVE WS-RESTART-LOCATION-BUF  TO RS-PAYLOAD
+               WRITE RESTART-RECORD
+           END-PERFORM.
+
+           CLOSE RESTART-FILE.
+
+       A000-CLEAR-CHECKPOINT.
+
+           OPEN OUTPUT RESTART-FILE.
+           CLOSE RESTART-FILE.
+
+       A000-LOAD-THRESHOLDS.
+
+           OPEN INPUT LOCATION-THRESHOLD-FILE.
+
+           IF WS-LOCATION-THRESH-STATUS = "00"
+              PERFORM UNTIL END-OF-THRESHOLDS
+                  READ LOCATION-THRESHOLD-FILE
+                      AT END
+                          SET END-OF-THRESHOLDS TO TRUE
+                      NOT AT END
+                          IF LT-COUNT >= 50
+                             DISPLAY "*** WARNING: location-"
+                                     "thresholds file has more than "
+                                     "50 locations - ignoring "
+                                     LT-LOCATION " and beyond ***"
+                          ELSE
+                             ADD 1 TO LT-COUNT
+                             MOVE LT-LOCATION
+                                 TO LT-TABLE-LOCATION (LT-COUNT)
+                             MOVE LT-IDEAL-TEA
+                                 TO LT-TABLE-IDEAL-TEA (LT-COUNT)
+                          END-IF
+                  END-READ
+              END-PERFORM
+              CLOSE LOCATION-THRESHOLD-FILE
+           ELSE
+              DISPLAY "*** WARNING: could not open location "
+                      "thresholds file, status "
+                      WS-LOCATION-THRESH-STATUS
+                      " - falling back to the default IDEAL-TEA "
+                      "for every location ***"
+           END-IF.
+
+       A007-VALIDATE-PERSON.
+
+           SET RECORD-IS-VALID TO TRUE.
+           MOVE SPACES TO WS-REJECT-REASON-CODE.
+
+           IF CR-WHO = SPACES
+              SET RECORD-IS-INVALID TO TRUE
+              MOVE "01" TO WS-REJECT-REASON-CODE
+           ELSE
+              IF CR-AGE IS NOT NUMERIC OR CR-AGE = 0
+                 SET RECORD-IS-INVALID TO TRUE
+                 MOVE "02" TO WS-REJECT-REASON-CODE
+              ELSE
+                 IF CR-TEA IS NOT NUMERIC
+                    SET RECORD-IS-INVALID TO TRUE
+                    MOVE "03" TO WS-REJECT-REASON-CODE
+                 ELSE
+                    IF CR-LOCATION = SPACES
+                       SET RECORD-IS-INVALID TO TRUE
+                       MOVE "04" TO WS-REJECT-REASON-CODE
+                    END-IF
+                 END-IF
+              END-IF
+           END-IF.
+
+       A007-WRITE-REJECT.
+
+           MOVE CR-WHO         TO RJ-WHO.
+           MOVE CR-AGE         TO RJ-AGE.
+           MOVE CR-LOCATION    TO RJ-LOCATION.
+           MOVE CR-TEA         TO RJ-TEA.
+           MOVE CR-TEA-TEMP    TO RJ-TEA-TEMP.
+           MOVE WS-REJECT-REASON-CODE TO RJ-REASON-CODE.
+
+           WRITE REJECT-RECORD.
+
+       A000-LOAD-PERSON.
+
+           MOVE CR-WHO      TO WHO.
+           MOVE CR-LOCATION TO LOCATION.
+           MOVE CR-AGE      TO AGE.
+           MOVE CR-TEA      TO TEA.
+           MOVE CR-TEA-TEMP TO TEA-TEMP.
+
+           MOVE 0 TO RESTOCK-COUNT.
+
+           MOVE TEA TO WS-STARTING-TEA.
+
+           IF RESUMING-FROM-CHECKPOINT
+              AND WS-ROSTER-RECORD-COUNT = WS-RESUME-RECORD-COUNT
+              AND RESUME-RECORD-IN-FLIGHT
+              MOVE WS-RESUME-TEA           TO TEA
+              MOVE WS-RESUME-RESTOCK-COUNT TO RESTOCK-COUNT
+              SET RESUMING-FROM-CHECKPOINT TO FALSE
+              DISPLAY "... resumed with in-flight tea/restock count "
+                       "from the last checkpoint ..."
+           END-IF.
+
+       A000-PROCESS-PERSON.
+
+           PERFORM A001-2ND-PARA.
+           PERFORM A002-TEMP-CHECK.
+           PERFORM A003-3RD-PARA.
+           PERFORM A005-REPORT-DETAIL.
+           PERFORM A008-ACCUMULATE-SUMMARY.
+
        A001-2ND-PARA.
 
            COMPUTE HYPOTHETICAL-AGE = AGE + 1000.
-           DISPLAY "If you were 1000 years older, you would be: "
-                    HYPOTHETICAL-AGE " years old! Isn't that smashing?".      
-           DISPLAY "At present you have " TEA "ml of tea remaining.".     
-        
+
+       A002-TEMP-CHECK.
+
+           IF TEA-TEMP < MIN-SERVING-TEMP THEN
+              DISPLAY "*** WARNING: tea has gone stone cold ("
+                       TEA-TEMP " degrees) ***"
+           ELSE
+              IF TEA-TEMP > MAX-SERVING-TEMP THEN
+                 DISPLAY "*** WARNING: tea is scalding hot ("
+                          TEA-TEMP " degrees) ***"
+              ELSE
+                 DISPLAY "Tea is at a good serving temperature"
+              END-IF
+           END-IF.
+
        A003-3RD-PARA.
 
-        TEA-CHECK.   
-           IF IDEAL-TEA > TEA THEN
-              DISPLAY "*** OH LORD, THERE ISN'T ENOUGH TEA! ***"
-              DISPLAY "... adding tea ..."
-              PERFORM TEA-RESTOCK UNTIL TEA > IDEAL-TEA
+           PERFORM A003-LOOKUP-IDEAL-TEA.
+
+           IF WS-IDEAL-TEA-FOR-PERSON > TEA THEN
+              PERFORM TEA-RESTOCK UNTIL TEA > WS-IDEAL-TEA-FOR-PERSON
+           END-IF.
+
+       A003-LOOKUP-IDEAL-TEA.
+
+           MOVE IDEAL-TEA TO WS-IDEAL-TEA-FOR-PERSON.
+
+           IF LT-COUNT > 0
+              SET LT-IDX TO 1
+              SEARCH LT-ENTRY
+                 AT END
+                    CONTINUE
+                 WHEN LT-TABLE-LOCATION (LT-IDX) = LOCATION
+                    MOVE LT-TABLE-IDEAL-TEA (LT-IDX)
+                        TO WS-IDEAL-TEA-FOR-PERSON
+              END-SEARCH
+           END-IF.
+
+       A006-WRITE-REQUISITION.
+
+           COMPUTE WS-RQ-SHORTFALL =
+              (WS-IDEAL-TEA-FOR-PERSON * LS-CREW-COUNT (LS-IDX))
+              - LS-TOTAL-STARTING-TEA (LS-IDX).
+
+           IF WS-RQ-SHORTFALL > 0
+              MOVE LOCATION                   TO RQ-LOCATION
+              MOVE LS-TOTAL-RESTOCKS (LS-IDX) TO RQ-RESTOCK-COUNT
+              MOVE WS-RQ-SHORTFALL            TO RQ-SHORTFALL
+              WRITE REQUISITION-RECORD
+           END-IF.
+
+       A005-REPORT-HEADER.
+
+           ADD 1 TO WS-PAGE-NUMBER.
+
+           MOVE WS-RUN-DATE      TO WH1-RUN-DATE.
+           MOVE WS-PAGE-NUMBER   TO WH1-PAGE-NUMBER.
+
+           WRITE REPORT-RECORD FROM WS-REPORT-HEADING-1.
+           MOVE SPACES TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           WRITE REPORT-RECORD FROM WS-REPORT-HEADING-2.
+           MOVE SPACES TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE 0 TO WS-LINES-ON-PAGE.
+
+       A005-REPORT-DETAIL.
+
+           IF WS-LINES-ON-PAGE >= WS-LINES-PER-PAGE
+              PERFORM A005-REPORT-HEADER
+           END-IF.
+
+           MOVE WHO           TO WD-WHO.
+           MOVE AGE           TO WD-AGE.
+           MOVE LOCATION      TO WD-LOCATION.
+           MOVE TEA           TO WD-TEA.
+           MOVE RESTOCK-COUNT TO WD-RESTOCKS.
+
+           IF RESTOCK-COUNT IS GREATER THAN OR EQUAL TO 5
+              MOVE "LOW STOCK ALERT" TO WD-STATUS
            ELSE
-              DISPLAY "It looks like we have enough tea for a while"
+              MOVE "OK"              TO WD-STATUS
            END-IF.
-         
-           IF RESTOCK-COUNT IS GREATER THAN OR EQUAL TO 5 THEN
-              DISPLAY "We nearly ran out of tea!"
+
+           WRITE REPORT-RECORD FROM WS-REPORT-DETAIL.
+
+           ADD 1 TO WS-LINES-ON-PAGE.
+           ADD RESTOCK-COUNT TO WS-TOTAL-RESTOCKS.
+
+       A005-REPORT-FOOTER.
+
+           MOVE SPACES TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           MOVE WS-TOTAL-RESTOCKS TO WF-TOTAL-RESTOCKS.
+           WRITE REPORT-RECORD FROM WS-REPORT-FOOTING.
+
+       A008-ACCUMULATE-SUMMARY.
+
+           MOVE "N" TO WS-LS-FOUND-SWITCH.
+
+           IF LS-COUNT > 0
+              SET LS-IDX TO 1
+              SEARCH LS-ENTRY
+                 AT END
+                    CONTINUE
+                 WHEN LS-LOCATION (LS-IDX) = LOCATION
+                    SET LS-LOCATION-FOUND TO TRUE
+              END-SEARCH
            END-IF.
-         
-           STOP RUN.
 
-        TEA-RESTOCK.
+           IF NOT LS-LOCATION-FOUND
+              IF LS-COUNT >= 50
+                 DISPLAY "*** WARNING: more than 50 distinct "
+                         "locations on the roster - " LOCATION
+                         " is not being tracked in the location "
+                         "summary ***"
+                 SET LS-IDX TO 0
+              ELSE
+                 ADD 1 TO LS-COUNT
+                 SET LS-IDX TO LS-COUNT
+                 MOVE LOCATION TO LS-LOCATION (LS-IDX)
+              END-IF
+           END-IF.
+
+           IF LS-IDX > 0
+              MOVE LS-TOTAL-RESTOCKS (LS-IDX) TO WS-LS-PRIOR-RESTOCKS
+
+              ADD 1                TO LS-CREW-COUNT (LS-IDX)
+              ADD WS-STARTING-TEA  TO LS-TOTAL-STARTING-TEA (LS-IDX)
+              ADD TEA              TO LS-TOTAL-TEA (LS-IDX)
+              ADD RESTOCK-COUNT    TO LS-TOTAL-RESTOCKS (LS-IDX)
+
+              IF WS-STARTING-TEA < WS-IDEAL-TEA-FOR-PERSON
+                 ADD 1 TO LS-BELOW-IDEAL-COUNT (LS-IDX)
+              END-IF
+
+              IF WS-LS-PRIOR-RESTOCKS < 5
+                 AND LS-TOTAL-RESTOCKS (LS-IDX) >= 5
+                 PERFORM A006-WRITE-REQUISITION
+              END-IF
+           END-IF.
+
+       A008-LOCATION-SUMMARY-REPORT.
+
+           MOVE SPACES TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           WRITE REPORT-RECORD FROM WS-SUMMARY-HEADING.
+           MOVE SPACES TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           WRITE REPORT-RECORD FROM WS-SUMMARY-COL-HEADING.
+           MOVE SPACES TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           PERFORM VARYING LS-IDX FROM 1 BY 1 UNTIL LS-IDX > LS-COUNT
+               MOVE LS-LOCATION (LS-IDX)          TO SD-LOCATION
+               MOVE LS-CREW-COUNT (LS-IDX)        TO SD-CREW-COUNT
+               MOVE LS-TOTAL-TEA (LS-IDX)         TO SD-TOTAL-TEA
+               MOVE LS-TOTAL-RESTOCKS (LS-IDX)    TO SD-TOTAL-RESTOCKS
+               MOVE LS-BELOW-IDEAL-COUNT (LS-IDX)
+                   TO SD-BELOW-IDEAL-COUNT
+               WRITE REPORT-RECORD FROM WS-SUMMARY-DETAIL
+
+               ADD LS-CREW-COUNT (LS-IDX)
+                   TO WS-GRAND-CREW-COUNT
+               ADD LS-TOTAL-TEA (LS-IDX)
+                   TO WS-GRAND-TOTAL-TEA
+               ADD LS-TOTAL-RESTOCKS (LS-IDX)
+                   TO WS-GRAND-TOTAL-RESTOCKS
+               ADD LS-BELOW-IDEAL-COUNT (LS-IDX)
+                   TO WS-GRAND-BELOW-IDEAL-COUNT
+           END-PERFORM.
+
+           MOVE SPACES TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE WS-GRAND-CREW-COUNT        TO SG-CREW-COUNT.
+           MOVE WS-GRAND-TOTAL-TEA         TO SG-TOTAL-TEA.
+           MOVE WS-GRAND-TOTAL-RESTOCKS    TO SG-TOTAL-RESTOCKS.
+           MOVE WS-GRAND-BELOW-IDEAL-COUNT TO SG-BELOW-IDEAL-COUNT.
+
+           WRITE REPORT-RECORD FROM WS-SUMMARY-GRAND-TOTAL.
+
+       A009-WRITE-HISTORY.
+
+           IF LS-COUNT > 0
+              OPEN EXTEND TEA-HISTORY-FILE
+              IF WS-HISTORY-STATUS = "35"
+                 OPEN OUTPUT TEA-HISTORY-FILE
+              END-IF
+              IF WS-HISTORY-STATUS NOT = "00"
+                 DISPLAY "*** FATAL: could not open tea history "
+                         "file, status " WS-HISTORY-STATUS " ***"
+                 STOP RUN
+              END-IF
+
+              PERFORM VARYING LS-IDX FROM 1 BY 1
+                      UNTIL LS-IDX > LS-COUNT
+                  MOVE LS-LOCATION (LS-IDX)
+                      TO HH-LOCATION
+                  MOVE WS-RUN-DATE
+                      TO HH-RUN-DATE
+                  MOVE LS-TOTAL-STARTING-TEA (LS-IDX)
+                      TO HH-STARTING-TEA
+                  MOVE LS-TOTAL-TEA (LS-IDX)
+                      TO HH-ENDING-TEA
+                  MOVE LS-CREW-COUNT (LS-IDX)
+                      TO HH-CREW-COUNT
+                  MOVE LS-TOTAL-RESTOCKS (LS-IDX)
+                      TO HH-RESTOCK-COUNT
+                  WRITE TEA-HISTORY-RECORD
+              END-PERFORM
+
+              CLOSE TEA-HISTORY-FILE
+           END-IF.
+
+       A009-FORECAST-REPORT.
+
+           IF WS-FORECAST-LOCATION = SPACES
+              DISPLAY "Usage: arthurdent FORECAST <location name>"
+           ELSE
+              PERFORM A009-LOAD-FORECAST-HISTORY
+
+              IF WS-HIST-COUNT < 2
+                 DISPLAY "Not enough history for "
+                         WS-FORECAST-LOCATION
+                         " to forecast yet (need at least 2 runs)."
+              ELSE
+                 PERFORM A009-COMPUTE-FORECAST
+              END-IF
+           END-IF.
+
+       A009-LOAD-FORECAST-HISTORY.
+
+           MOVE 0   TO WS-HIST-COUNT.
+           MOVE "N" TO WS-HIST-EOF-SWITCH.
+
+           OPEN INPUT TEA-HISTORY-FILE.
+
+           IF WS-HISTORY-STATUS = "00"
+              PERFORM UNTIL END-OF-HISTORY
+                  READ TEA-HISTORY-FILE
+                      AT END
+                          SET END-OF-HISTORY TO TRUE
+                      NOT AT END
+                          IF HH-LOCATION = WS-FORECAST-LOCATION
+                             PERFORM A009-ADD-HISTORY-ENTRY
+                          END-IF
+                  END-READ
+              END-PERFORM
+              CLOSE TEA-HISTORY-FILE
+           END-IF.
+
+       A009-ADD-HISTORY-ENTRY.
+
+           IF WS-HIST-COUNT >= HIST-MAX-N
+              PERFORM VARYING WS-HIST-SHIFT-IDX FROM 1 BY 1
+                      UNTIL WS-HIST-SHIFT-IDX >= HIST-MAX-N
+                  MOVE FH-ENTRY (WS-HIST-SHIFT-IDX + 1)
+                      TO FH-ENTRY (WS-HIST-SHIFT-IDX)
+              END-PERFORM
+              MOVE HIST-MAX-N TO WS-HIST-IDX
+           ELSE
+              ADD 1 TO WS-HIST-COUNT
+              MOVE WS-HIST-COUNT TO WS-HIST-IDX
+           END-IF.
+
+           MOVE HH-RUN-DATE      TO FH-RUN-DATE (WS-HIST-IDX).
+           MOVE HH-STARTING-TEA  TO FH-STARTING-TEA (WS-HIST-IDX).
+           MOVE HH-ENDING-TEA    TO FH-ENDING-TEA (WS-HIST-IDX).
+           MOVE HH-CREW-COUNT    TO FH-CREW-COUNT (WS-HIST-IDX).
+           MOVE HH-RESTOCK-COUNT TO FH-RESTOCK-COUNT (WS-HIST-IDX).
+
+       A009-COMPUTE-FORECAST.
+
+           MOVE 0 TO WS-DROP-COUNT.
+           MOVE 0 TO WS-TOTAL-DROP.
+
+           PERFORM VARYING WS-HIST-IDX FROM 2 BY 1
+                   UNTIL WS-HIST-IDX > WS-HIST-COUNT
+               COMPUTE WS-LEVEL-REMAINING =
+                   FH-ENDING-TEA (WS-HIST-IDX - 1)
+                   - FH-STARTING-TEA (WS-HIST-IDX)
+               ADD WS-LEVEL-REMAINING TO WS-TOTAL-DROP
+               ADD 1 TO WS-DROP-COUNT
+           END-PERFORM.
+
+           COMPUTE WS-AVG-DROP = WS-TOTAL-DROP / WS-DROP-COUNT.
+
+           MOVE FH-ENDING-TEA (WS-HIST-COUNT) TO WS-CURRENT-LEVEL.
+
+           MOVE IDEAL-TEA TO WS-FORECAST-IDEAL-TEA.
+           IF LT-COUNT > 0
+              SET LT-IDX TO 1
+              SEARCH LT-ENTRY
+                 AT END
+                    CONTINUE
+                 WHEN LT-TABLE-LOCATION (LT-IDX) = WS-FORECAST-LOCATION
+                    MOVE LT-TABLE-IDEAL-TEA (LT-IDX)
+                        TO WS-FORECAST-IDEAL-TEA
+              END-SEARCH
+           END-IF.
+
+           COMPUTE WS-THRESHOLD-LEVEL =
+               WS-FORECAST-IDEAL-TEA * FH-CREW-COUNT (WS-HIST-COUNT).
+
+           DISPLAY "Forecast for " WS-FORECAST-LOCATION.
+           DISPLAY "  Runs of history used: " WS-HIST-COUNT.
+           DISPLAY "  Current tea level:    " WS-CURRENT-LEVEL.
+           DISPLAY "  Location threshold:   " WS-THRESHOLD-LEVEL.
+           DISPLAY "  Average drop per run: " WS-AVG-DROP.
+
+           IF WS-AVG-DROP <= 0
+              DISPLAY "  Consumption is flat or falling slower "
+                      "than restocking - no crossing expected."
+           ELSE
+              IF WS-CURRENT-LEVEL <= WS-THRESHOLD-LEVEL
+                 DISPLAY "  Already at or below threshold - next "
+                         "run will restock immediately."
+              ELSE
+                 COMPUTE WS-RUNS-UNTIL-CROSS ROUNDED =
+                    (WS-CURRENT-LEVEL - WS-THRESHOLD-LEVEL)
+                    / WS-AVG-DROP
+                 IF WS-RUNS-UNTIL-CROSS < 1
+                    MOVE 1 TO WS-RUNS-UNTIL-CROSS
+                 END-IF
+                 DISPLAY "  Expected to cross ideal-tea in about "
+                         WS-RUNS-UNTIL-CROSS " more run(s)."
+              END-IF
+           END-IF.
+
+       TEA-RESTOCK.
+           MOVE TEA TO WS-OLD-TEA.
            COMPUTE TEA = TEA + 500.
            COMPUTE RESTOCK-COUNT = RESTOCK-COUNT + 1.
-           DISPLAY "Our tea stock is now: " TEA "ml".
+           PERFORM TEA-RESTOCK-LOG.
+           PERFORM A000-WRITE-CHECKPOINT-INFLIGHT.
+
+       TEA-RESTOCK-LOG.
+
+           MOVE WHO             TO RL-WHO.
+           MOVE WS-OLD-TEA      TO RL-OLD-TEA.
+           MOVE TEA             TO RL-NEW-TEA.
+           MOVE FUNCTION CURRENT-DATE TO RL-TIMESTAMP.
+
+           WRITE RESTOCK-LOG-RECORD.
 
       /TERMINAL COMMANDS:
-      *    cobc -x filename.cbl      
+      *    cobc -x filename.cbl
       *    ./filename
-      
\ No newline at end of file
